@@ -0,0 +1,175 @@
+      **************************************************************************
+      * Author: Renan Cicero
+      * Date: 09/08/2026
+      * Purpose: Desafio Modulo 2 - Relatorio da Turma
+      *
+      * Modification History
+      * ---------------------------------------------------------------------
+      * 09/08/2026  RC  Le o arquivo mestre ALUNO-MASTER e emite um relatorio
+      *                 paginado da turma (aluno, materia, media, status),
+      *                 com cabecalho em cada pagina e totais de aprovados/
+      *                 reprovados ao final - antes disso a unica saida era
+      *                 o DISPLAY aluno a aluno em PROGM2.
+      * 09/08/2026  RC  Coluna de media ajustada para mostrar as casas
+      *                 decimais da media ponderada (ALUNOREC.cpy).
+      **************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGM3.
+
+      **************************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNO-MASTER
+               ASSIGN TO 'ALUNOMST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ALU-CHAVE
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT CLASS-REPORT
+               ASSIGN TO 'CLASSRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+      **************************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNO-MASTER.
+           COPY ALUNOREC.
+
+       FD  CLASS-REPORT.
+       01  RPT-LINHA                PIC X(80).
+
+      **************************************************************************
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS         PIC X(02) VALUE '00'.
+       01  WS-REPORT-STATUS         PIC X(02) VALUE '00'.
+
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88 WS-FIM-ARQUIVO            VALUE 'S'.
+
+       01  WS-CONTADORES.
+           03 WS-LINHAS-PAGINA      PIC 9(02) COMP VALUE 0.
+           03 WS-PAGINA             PIC 9(04) COMP VALUE 0.
+           03 WS-TOTAL-APROVADO     PIC 9(06) COMP VALUE 0.
+           03 WS-TOTAL-REPROVADO    PIC 9(06) COMP VALUE 0.
+
+       01  WS-MAX-LINHAS-PAGINA     PIC 9(02) COMP VALUE 20.
+
+       01  CAB-LINHA-1.
+           03 FILLER           PIC X(20) VALUE 'RELATORIO DA TURMA'.
+           03 FILLER           PIC X(40) VALUE SPACE.
+           03 FILLER           PIC X(08) VALUE 'PAGINA: '.
+           03 CAB-PAGINA       PIC ZZZ9.
+
+       01  CAB-LINHA-2.
+           03 FILLER                PIC X(30) VALUE 'ALUNO'.
+           03 FILLER                PIC X(14) VALUE 'MATRICULA'.
+           03 FILLER                PIC X(14) VALUE 'MATERIA'.
+           03 FILLER                PIC X(09) VALUE 'MEDIA'.
+           03 FILLER                PIC X(10) VALUE 'STATUS'.
+
+       01  DET-LINHA.
+           03 DET-NOME               PIC X(30).
+           03 DET-MATRICULA          PIC X(14).
+           03 DET-MATERIA            PIC X(14).
+           03 DET-MEDIA              PIC Z9.99.
+           03 FILLER                 PIC X(04) VALUE SPACE.
+           03 DET-STATUS             PIC X(10).
+
+       01  TOT-LINHA-1.
+           03 FILLER           PIC X(22) VALUE 'TOTAL DE APROVADOS: '.
+           03 TOT-APROVADO     PIC ZZZ,ZZ9.
+
+       01  TOT-LINHA-2.
+           03 FILLER           PIC X(22) VALUE 'TOTAL DE REPROVADOS:'.
+           03 TOT-REPROVADO    PIC ZZZ,ZZ9.
+
+      **************************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM P100-ABRIR.
+           PERFORM P200-PROCESSA-RELATORIO
+                   UNTIL WS-FIM-ARQUIVO.
+           PERFORM P900-ENCERRA.
+      *>************************************************************************
+       P100-ABRIR.
+           OPEN INPUT ALUNO-MASTER
+           IF WS-MASTER-STATUS NOT = '00'
+                DISPLAY 'NAO FOI POSSIVEL ABRIR O ARQUIVO MESTRE'
+                STOP RUN
+           END-IF
+
+           OPEN OUTPUT CLASS-REPORT
+
+           PERFORM P110-LER-MASTER
+           .
+       P100-FIM.
+
+
+       P110-LER-MASTER.
+           READ ALUNO-MASTER NEXT RECORD
+                AT END
+                     MOVE 'S' TO WS-EOF-SW
+           END-READ
+           .
+       P110-FIM.
+
+
+      *>************************************************************************
+      *> Uma linha de detalhe por aluno/materia, com quebra de pagina a cada
+      *> WS-MAX-LINHAS-PAGINA linhas, e acumulo dos totais de status.
+      *>************************************************************************
+       P200-PROCESSA-RELATORIO.
+           IF WS-LINHAS-PAGINA = 0 OR
+                   WS-LINHAS-PAGINA >= WS-MAX-LINHAS-PAGINA
+                PERFORM P210-CABECALHO
+           END-IF
+
+           MOVE ALU-NOME      TO DET-NOME
+           MOVE ALU-MATRICULA TO DET-MATRICULA
+           MOVE ALU-MATERIA   TO DET-MATERIA
+           MOVE ALU-MD        TO DET-MEDIA
+           MOVE ALU-AR        TO DET-STATUS
+           WRITE RPT-LINHA FROM DET-LINHA
+           ADD 1 TO WS-LINHAS-PAGINA
+
+           IF ALU-AR = 'APROVADO'
+                ADD 1 TO WS-TOTAL-APROVADO
+           ELSE
+                ADD 1 TO WS-TOTAL-REPROVADO
+           END-IF
+
+           PERFORM P110-LER-MASTER
+           .
+       P200-FIM.
+
+
+       P210-CABECALHO.
+           ADD 1 TO WS-PAGINA
+           MOVE WS-PAGINA TO CAB-PAGINA
+           IF WS-PAGINA > 1
+                WRITE RPT-LINHA FROM SPACE
+                     BEFORE ADVANCING PAGE
+           END-IF
+           WRITE RPT-LINHA FROM CAB-LINHA-1
+           WRITE RPT-LINHA FROM CAB-LINHA-2
+           MOVE 0 TO WS-LINHAS-PAGINA
+           .
+       P210-FIM.
+
+
+       P900-ENCERRA.
+           MOVE WS-TOTAL-APROVADO  TO TOT-APROVADO
+           MOVE WS-TOTAL-REPROVADO TO TOT-REPROVADO
+           WRITE RPT-LINHA FROM SPACE
+           WRITE RPT-LINHA FROM TOT-LINHA-1
+           WRITE RPT-LINHA FROM TOT-LINHA-2
+
+           CLOSE ALUNO-MASTER CLASS-REPORT
+           STOP RUN
+           .
+       P900-FIM.
+
+       END PROGRAM PROGM3.
