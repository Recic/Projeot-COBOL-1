@@ -0,0 +1,12 @@
+      **************************************************************************
+      * WEIGHTTB.cpy
+      * Pesos de cada trimestre usados no calculo da media ponderada.
+      * O 4 trimestre pesa mais que os demais - politica da escola.
+      * A soma dos pesos deve ser igual a 1,00.
+      **************************************************************************
+       01  WS-TABELA-PESOS.
+           03 WGT-N1              PIC 9V99 VALUE 0.20.
+           03 WGT-N2              PIC 9V99 VALUE 0.20.
+           03 WGT-N3              PIC 9V99 VALUE 0.20.
+           03 WGT-N4              PIC 9V99 VALUE 0.40.
+           03 WGT-MEDIA-MINIMA    PIC 9V99 VALUE 7.00.
