@@ -0,0 +1,16 @@
+      **************************************************************************
+      * TRANREC.cpy
+      * Registro do historico escolar do aluno (STUDENT-TRANSCRIPT), uma
+      * entrada por materia, acumulado ao longo de varias execucoes.
+      * Chave: TRAN-MATRICULA.
+      **************************************************************************
+       01  TRAN-REC.
+           03 TRAN-MATRICULA        PIC X(12).
+           03 TRAN-NOME             PIC X(30).
+           03 TRAN-QTDE-MATERIAS    PIC 9(02) COMP.
+           03 TRAN-MEDIA-GERAL      PIC 9(03)V9(02).
+           03 TRAN-MATERIAS OCCURS 1 TO 12 TIMES
+                   DEPENDING ON TRAN-QTDE-MATERIAS.
+              05 TRAN-MATERIA          PIC X(12).
+              05 TRAN-MEDIA            PIC 9(02)V9(02).
+              05 TRAN-STATUS           PIC X(10).
