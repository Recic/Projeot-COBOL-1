@@ -0,0 +1,19 @@
+      **************************************************************************
+      * SUBJTAB.cpy
+      * Tabela das materias aprovadas pela secretaria academica.
+      * WS-MAT / ALU-MATERIA so e aceita se bater com uma destas entradas.
+      **************************************************************************
+       01  WS-TABELA-MATERIAS.
+           03 FILLER                PIC X(12) VALUE 'MATEMATICA'.
+           03 FILLER                PIC X(12) VALUE 'PORTUGUES'.
+           03 FILLER                PIC X(12) VALUE 'CIENCIAS'.
+           03 FILLER                PIC X(12) VALUE 'HISTORIA'.
+           03 FILLER                PIC X(12) VALUE 'GEOGRAFIA'.
+           03 FILLER                PIC X(12) VALUE 'INGLES'.
+           03 FILLER                PIC X(12) VALUE 'EDFISICA'.
+           03 FILLER                PIC X(12) VALUE 'ARTES'.
+           03 FILLER                PIC X(12) VALUE 'FILOSOFIA'.
+           03 FILLER                PIC X(12) VALUE 'SOCIOLOGIA'.
+
+       01  WS-TABELA-MATERIAS-R REDEFINES WS-TABELA-MATERIAS.
+           03 TBL-MATERIA-ITEM       PIC X(12) OCCURS 10 TIMES.
