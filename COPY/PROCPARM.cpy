@@ -0,0 +1,35 @@
+      **************************************************************************
+      * PROCPARM.cpy
+      * Area de comunicacao entre os programas chamadores (PROGM2) e a
+      * rotina comum de processamento de notas PROGM2P, chamada via CALL.
+      **************************************************************************
+       01  PROCESS-PARMS.
+           03 PRM-MODO              PIC X(01).
+              88 PRM-MODO-NOVO              VALUE 'N'.
+              88 PRM-MODO-CONSULTA          VALUE 'C'.
+              88 PRM-MODO-CORRECAO          VALUE 'R'.
+              88 PRM-MODO-ENCERRA           VALUE 'X'.
+           03 PRM-OPERADOR          PIC X(08).
+           03 PRM-NOME              PIC X(30).
+           03 PRM-MATRICULA         PIC X(12).
+           03 PRM-MATERIA           PIC X(12).
+           03 PRM-N1                PIC 9(02).
+           03 PRM-N2                PIC 9(02).
+           03 PRM-N3                PIC 9(02).
+           03 PRM-N4                PIC 9(02).
+           03 PRM-MD                PIC 9(02)V9(02).
+           03 PRM-AR                PIC X(10).
+           03 PRM-MD-ANTES          PIC 9(02)V9(02).
+           03 PRM-TRIMESTRE         PIC 9(01).
+              88 PRM-TRIM-1                    VALUE 1.
+              88 PRM-TRIM-2                    VALUE 2.
+              88 PRM-TRIM-3                    VALUE 3.
+              88 PRM-TRIM-4                    VALUE 4.
+           03 PRM-NOTA-NOVA         PIC 9(02).
+           03 PRM-RETORNO           PIC 9(02).
+              88 PRM-OK                        VALUE 0.
+              88 PRM-NOME-INVALIDO             VALUE 1.
+              88 PRM-MATERIA-INVALIDA          VALUE 2.
+              88 PRM-MATRICULA-INVALIDA        VALUE 3.
+              88 PRM-NAO-ENCONTRADO            VALUE 4.
+              88 PRM-TRIMESTRE-INVALIDO        VALUE 5.
