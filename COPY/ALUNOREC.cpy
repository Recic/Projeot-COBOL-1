@@ -0,0 +1,16 @@
+      **************************************************************************
+      * ALUNOREC.cpy
+      * Registro do arquivo mestre de resultados (ALUNO-MASTER).
+      * Chave: ALU-CHAVE = ALU-MATRICULA + ALU-MATERIA.
+      **************************************************************************
+       01  ALUNO-REC.
+           03 ALU-CHAVE.
+              05 ALU-MATRICULA    PIC X(12).
+              05 ALU-MATERIA      PIC X(12).
+           03 ALU-NOME            PIC X(30).
+           03 ALU-N1              PIC 9(02).
+           03 ALU-N2              PIC 9(02).
+           03 ALU-N3              PIC 9(02).
+           03 ALU-N4              PIC 9(02).
+           03 ALU-MD              PIC 9(02)V9(02).
+           03 ALU-AR              PIC X(10).
