@@ -0,0 +1,13 @@
+      **************************************************************************
+      * ROSTREC.cpy
+      * Registro do arquivo de entrada do lote (ROSTER-FILE).
+      * Uma linha por aluno/materia a ser processado no lote noturno.
+      **************************************************************************
+       01  ROSTER-REC.
+           03 ROS-NOME              PIC X(30).
+           03 ROS-MATRICULA         PIC X(12).
+           03 ROS-MATERIA           PIC X(12).
+           03 ROS-N1                PIC 9(02).
+           03 ROS-N2                PIC 9(02).
+           03 ROS-N3                PIC 9(02).
+           03 ROS-N4                PIC 9(02).
