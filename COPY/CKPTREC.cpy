@@ -0,0 +1,10 @@
+      **************************************************************************
+      * CKPTREC.cpy
+      * Registro do arquivo de checkpoint do lote (PROGM2B). Guarda a
+      * ultima matricula/materia processada com sucesso, para que o lote
+      * possa ser retomado dali em caso de queda antes do fim do roster.
+      **************************************************************************
+       01  CKPT-REC.
+           03 CKPT-MATRICULA        PIC X(12).
+           03 CKPT-MATERIA          PIC X(12).
+           03 CKPT-QTDE-PROCESSADA  PIC 9(06).
