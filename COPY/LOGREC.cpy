@@ -0,0 +1,19 @@
+      **************************************************************************
+      * LOGREC.cpy
+      * Registro do arquivo de auditoria (TRANSACTION-LOG). Uma linha por
+      * lancamento gravado no mestre, com quem/quando/o que foi digitado,
+      * para reconstruir um lancamento caso a nota seja contestada.
+      **************************************************************************
+       01  LOG-REC.
+           03 LOG-DATA              PIC 9(08).
+           03 LOG-HORA              PIC 9(08).
+           03 LOG-OPERADOR          PIC X(08).
+           03 LOG-ACAO              PIC X(10).
+           03 LOG-MATRICULA         PIC X(12).
+           03 LOG-MATERIA           PIC X(12).
+           03 LOG-N1                PIC 9(02).
+           03 LOG-N2                PIC 9(02).
+           03 LOG-N3                PIC 9(02).
+           03 LOG-N4                PIC 9(02).
+           03 LOG-MD-ANTES          PIC 9(02)V9(02).
+           03 LOG-MD-DEPOIS         PIC 9(02)V9(02).
