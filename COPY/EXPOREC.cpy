@@ -0,0 +1,22 @@
+      **************************************************************************
+      * EXPOREC.cpy
+      * Linha do extrato CSV exportado para o portal de notas online da
+      * escola (matricula, materia, as quatro notas de trimestre, media
+      * e status), uma linha por registro do ALUNO-MASTER.
+      **************************************************************************
+       01  EXP-LINHA.
+           03 EXP-MATRICULA        PIC X(12).
+           03 EXP-VIRG-1           PIC X(01) VALUE ','.
+           03 EXP-MATERIA          PIC X(12).
+           03 EXP-VIRG-2           PIC X(01) VALUE ','.
+           03 EXP-N1               PIC 9(02).
+           03 EXP-VIRG-3           PIC X(01) VALUE ','.
+           03 EXP-N2               PIC 9(02).
+           03 EXP-VIRG-4           PIC X(01) VALUE ','.
+           03 EXP-N3               PIC 9(02).
+           03 EXP-VIRG-5           PIC X(01) VALUE ','.
+           03 EXP-N4               PIC 9(02).
+           03 EXP-VIRG-6           PIC X(01) VALUE ','.
+           03 EXP-MEDIA            PIC Z9.99.
+           03 EXP-VIRG-7           PIC X(01) VALUE ','.
+           03 EXP-STATUS           PIC X(10).
