@@ -1,152 +1,347 @@
-      **************************************************************************
-      * Author: Renan Cicero
-      * Date: 12/02/2023
-      * Purpose: Desafio Modulo 2
-      **************************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGM2.
-
-
-      **************************************************************************
-       DATA DIVISION.
-       FILE SECTION.
-
-      **************************************************************************
-       WORKING-STORAGE SECTION.
-       01  WS-NOTAS.
-           03 WS-N1         PIC S99 VALUE 0.
-           03 WS-N2         PIC 99 VALUE 0.
-           03 WS-N3         PIC 99 VALUE 0.
-           03 WS-N4         PIC 99 VALUE 0.
-           03 WS-MD         PIC 99 VALUE 0.
-
-       01  WS-TEXT.
-           03 WS-NOME       PIC X(30) VALUE SPACE.
-           03 WS-MAT        PIC X(12) VALUE SPACE.
-
-       01  WS-STATUS.
-           03 WS-AR        PIC X(10) VALUE SPACE.
-           03 WS-ST        PIC 9 VALUE 0.
-
-
-      **************************************************************************
-       PROCEDURE DIVISION.
-
-           PERFORM P100-TUDO.
-      *>************************************************************************
-       P100-TUDO.
-           PERFORM P300-RESET
-           PERFORM P001-COLETA.
-           PERFORM P002-COLETA-N1.
-           PERFORM P003-COLETA-N2.
-           PERFORM P004-COLETA-N3.
-           PERFORM P005-COLETA-N4.
-           PERFORM P200-RESULTADO.
-           PERFORM P000-FINALIZA.
-       P100-FIM.
-
-
-      *>************************************************************************
-       P001-COLETA.
-            DISPLAY 'INFORME O NOME DO ALUNO: ' ACCEPT WS-NOME
-            DISPLAY 'INFOME A MATERIA: '        ACCEPT WS-MAT
-           .
-       P001-FIM.
-
-
-       P002-COLETA-N1.
-            DISPLAY 'INFORME A NOTA DO PRIMEIRO TRIMESTRE: '
-            ACCEPT WS-N1
-            IF WS-N1 NOT> 0 OR > 10
-                 DISPLAY 'NOTA INVALIDA - TENTE NOVAMENTE'
-                 PERFORM P002-COLETA-N1
-            END-IF
-            .
-       P002-FIM.
-
-
-       P003-COLETA-N2.
-            DISPLAY 'INFORME A NOTA DO SEGUNDO TRIMESTRE: '
-            ACCEPT WS-N2
-            IF WS-N2 NOT> 0 OR > 10
-                 DISPLAY 'NOTA INVALIDA - TENTE NOVAMENTE'
-                 PERFORM P003-COLETA-N2
-            END-IF
-            .
-       P003-FIM.
-
-
-       P004-COLETA-N3.
-            DISPLAY 'INFORME A NOTA DO TERCEIRO TRIMESTRE: '
-            ACCEPT WS-N3
-            IF WS-N3 NOT> 0 OR > 10
-                 DISPLAY 'NOTA INVALIDA - TENTE NOVAMENTE'
-                 PERFORM P004-COLETA-N3
-            END-IF
-            .
-       P004-FIM.
-
-       P005-COLETA-N4.
-            DISPLAY 'INFORME A NOTA DO QUARTO TRIMESTRE: '
-            ACCEPT WS-N4
-            IF WS-N4 NOT> 0 OR > 10
-                 DISPLAY 'NOTA INVALIDA - TENTE NOVAMENTE'
-                 PERFORM P005-COLETA-N4
-            END-IF
-           DISPLAY 'NOTAS INSERIDAS COM SUCESSO'
-           .
-       P005-FIM.
-
-      *>************************************************************************
-       P200-RESULTADO.
-           COMPUTE WS-MD = (WS-N1 + WS-N2 + WS-N3 + WS-N4) /  4
-           IF WS-MD LESS 7
-                MOVE 'REPROVADO' TO WS-AR
-           ELSE
-                MOVE 'APROVADO' TO WS-AR
-           END-IF
-
-           DISPLAY ' '
-           DISPLAY '**********RESULTADO DO PROCESSAMENTO***************'
-           DISPLAY 'NOME DO ALUNO:..... 'WS-NOME
-           DISPLAY 'MATERIA:............'WS-MAT
-           DISPLAY 'MEDIA:..............'WS-MD
-           DISPLAY 'STATUS:.............'WS-AR
-           DISPLAY '***************************************************'
-           DISPLAY ' '
-           .
-
-           PERFORM P201-REPET.
-
-       P201-REPET.
-           DISPLAY 'DESEJA CALCULAR UMA NOVA MEDIA ? (1=Sim/2=Nao)'
-           ACCEPT WS-ST
-
-           EVALUATE WS-ST
-            WHEN 1
-                 PERFORM P100-TUDO
-            WHEN 2
-                 DISPLAY 'ATE A PROXIMA'
-                 PERFORM P000-FINALIZA
-            WHEN OTHER
-                 DISPLAY 'OPCAO INVALIDA'
-                 PERFORM P201-REPET
-           END-EVALUATE
-           .
-       P201-FIM.
-           
-           
-       P200-FIM.
-
-           
-       P300-RESET.
-           INITIALIZE WS-NOTAS WS-TEXT WS-STATUS.
-           DISPLAY '***************************************************'
-           .
-       P300-FIM.
-
-
-           
-       P000-FINALIZA.
-           STOP RUN.
-       END PROGRAM PROGM2.
+      **************************************************************************
+      * Author: Renan Cicero
+      * Date: 12/02/2023
+      * Purpose: Desafio Modulo 2
+      *
+      * Modification History
+      * ---------------------------------------------------------------------
+      * 09/08/2026  RC  Passa a gravar o resultado de cada aluno/materia no
+      *                 arquivo mestre ALUNO-MASTER (em vez de so DISPLAY),
+      *                 para que as notas nao se percam ao trocar de aluno.
+      *                 A gravacao e feita por CALL a PROGM2P. Foi incluida
+      *                 a matricula do aluno, que junto com a materia forma
+      *                 a chave do mestre.
+      * 09/08/2026  RC  WS-MD passa a ter casas decimais, pois a media
+      *                 ponderada (calculada em PROGM2P) agora e arredondada
+      *                 em vez de inteira.
+      * 09/08/2026  RC  Nome, matricula e materia passam a ser validados na
+      *                 coleta (P001/P002/P003), antes de pedir as notas -
+      *                 materia e checada contra a tabela da secretaria
+      *                 (SUBJTAB.cpy).
+      * 09/08/2026  RC  Passa a perguntar o ID do operador uma vez no
+      *                 inicio da execucao (P090-IDENTIFICA), repassado a
+      *                 PROGM2P para registro no TRANSACTION-LOG.
+      * 09/08/2026  RC  Novo item 3 no menu de repeticao (P201-REPET):
+      *                 modo de manutencao (P210-MANUTENCAO) para corrigir
+      *                 um unico trimestre de um lancamento ja gravado,
+      *                 sem refazer a coleta toda.
+      * 09/08/2026  RC  Corrigido P002-COLETA-MATRICULA: o teste NOT
+      *                 NUMERIC direto em WS-MATRICULA (PIC X) reprovava
+      *                 qualquer matricula com menos de 12 digitos, por
+      *                 causa do espaco em branco deixado pelo ACCEPT -
+      *                 agora testa FUNCTION TRIM(WS-MATRICULA).
+      **************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGM2.
+
+
+      **************************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+
+      **************************************************************************
+       WORKING-STORAGE SECTION.
+       01  WS-NOTAS.
+           03 WS-N1         PIC S99 VALUE 0.
+           03 WS-N2         PIC 99 VALUE 0.
+           03 WS-N3         PIC 99 VALUE 0.
+           03 WS-N4         PIC 99 VALUE 0.
+           03 WS-MD         PIC 99V99 VALUE 0.
+
+       01  WS-MD-EDT        PIC Z9.99 VALUE 0.
+
+       01  WS-TEXT.
+           03 WS-NOME       PIC X(30) VALUE SPACE.
+           03 WS-MATRICULA  PIC X(12) VALUE SPACE.
+           03 WS-MAT        PIC X(12) VALUE SPACE.
+
+       01  WS-STATUS.
+           03 WS-AR        PIC X(10) VALUE SPACE.
+           03 WS-ST        PIC 9 VALUE 0.
+
+       01  WS-ACHOU-SW      PIC X(01) VALUE 'N'.
+           88 WS-ACHOU          VALUE 'S'.
+
+       01  WS-IDX            PIC 9(02) COMP VALUE 0.
+
+       01  WS-OPERADOR       PIC X(08) VALUE SPACE.
+
+       01  WS-MD-ANTES-EDT   PIC Z9.99 VALUE 0.
+
+       01  WS-CORRECAO.
+           03 WS-MATRICULA-COR  PIC X(12) VALUE SPACE.
+           03 WS-MATERIA-COR    PIC X(12) VALUE SPACE.
+           03 WS-TRIM-COR       PIC 9(01) VALUE 0.
+           03 WS-NOTA-COR       PIC 9(02) VALUE 0.
+
+           COPY PROCPARM.
+           COPY SUBJTAB.
+
+
+      **************************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM P090-IDENTIFICA.
+           PERFORM P100-TUDO.
+      *>************************************************************************
+      *> Identifica quem esta lancando as notas nesta execucao, uma unica
+      *> vez, para registrar no TRANSACTION-LOG (PROGM2P) quem digitou cada
+      *> lancamento.
+      *>************************************************************************
+       P090-IDENTIFICA.
+           DISPLAY 'INFORME O ID DO OPERADOR: '
+           ACCEPT WS-OPERADOR
+           .
+       P090-FIM.
+
+
+       P100-TUDO.
+           PERFORM P300-RESET
+           PERFORM P001-COLETA-NOME.
+           PERFORM P002-COLETA-MATRICULA.
+           PERFORM P003-COLETA-MATERIA.
+           PERFORM P005-COLETA-N1.
+           PERFORM P006-COLETA-N2.
+           PERFORM P007-COLETA-N3.
+           PERFORM P008-COLETA-N4.
+           PERFORM P200-RESULTADO THRU P200-FIM.
+           PERFORM P000-FINALIZA.
+       P100-FIM.
+
+
+      *>************************************************************************
+      *> Nome, matricula e materia sao validados aqui, antes de comecar a
+      *> coletar as notas - nao ha sentido em pedir os quatro trimestres
+      *> de um aluno/materia que vai ser rejeitado no final.
+      *>************************************************************************
+       P001-COLETA-NOME.
+            DISPLAY 'INFORME O NOME DO ALUNO: '
+            ACCEPT WS-NOME
+            IF WS-NOME = SPACE OR
+               FUNCTION TRIM(WS-NOME) IS NUMERIC
+                 DISPLAY 'NOME INVALIDO - TENTE NOVAMENTE'
+                 PERFORM P001-COLETA-NOME
+            END-IF
+            .
+       P001-FIM.
+
+
+       P002-COLETA-MATRICULA.
+            DISPLAY 'INFORME A MATRICULA: '
+            ACCEPT WS-MATRICULA
+            IF WS-MATRICULA = SPACE OR
+               FUNCTION TRIM(WS-MATRICULA) IS NOT NUMERIC
+                 DISPLAY 'MATRICULA INVALIDA - TENTE NOVAMENTE'
+                 PERFORM P002-COLETA-MATRICULA
+            END-IF
+            .
+       P002-FIM.
+
+
+       P003-COLETA-MATERIA.
+            DISPLAY 'INFOME A MATERIA: '
+            ACCEPT WS-MAT
+            MOVE 'N' TO WS-ACHOU-SW
+            PERFORM P004-VERIFICA-MATERIA
+                    VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+            IF NOT WS-ACHOU
+                 DISPLAY 'MATERIA INVALIDA - TENTE NOVAMENTE'
+                 PERFORM P003-COLETA-MATERIA
+            END-IF
+            .
+       P003-FIM.
+
+
+       P004-VERIFICA-MATERIA.
+           IF WS-MAT = TBL-MATERIA-ITEM (WS-IDX)
+                MOVE 'S' TO WS-ACHOU-SW
+           END-IF
+           .
+       P004-FIM.
+
+
+       P005-COLETA-N1.
+            DISPLAY 'INFORME A NOTA DO PRIMEIRO TRIMESTRE: '
+            ACCEPT WS-N1
+            IF WS-N1 NOT> 0 OR > 10
+                 DISPLAY 'NOTA INVALIDA - TENTE NOVAMENTE'
+                 PERFORM P005-COLETA-N1
+            END-IF
+            .
+       P005-FIM.
+
+
+       P006-COLETA-N2.
+            DISPLAY 'INFORME A NOTA DO SEGUNDO TRIMESTRE: '
+            ACCEPT WS-N2
+            IF WS-N2 NOT> 0 OR > 10
+                 DISPLAY 'NOTA INVALIDA - TENTE NOVAMENTE'
+                 PERFORM P006-COLETA-N2
+            END-IF
+            .
+       P006-FIM.
+
+
+       P007-COLETA-N3.
+            DISPLAY 'INFORME A NOTA DO TERCEIRO TRIMESTRE: '
+            ACCEPT WS-N3
+            IF WS-N3 NOT> 0 OR > 10
+                 DISPLAY 'NOTA INVALIDA - TENTE NOVAMENTE'
+                 PERFORM P007-COLETA-N3
+            END-IF
+            .
+       P007-FIM.
+
+       P008-COLETA-N4.
+            DISPLAY 'INFORME A NOTA DO QUARTO TRIMESTRE: '
+            ACCEPT WS-N4
+            IF WS-N4 NOT> 0 OR > 10
+                 DISPLAY 'NOTA INVALIDA - TENTE NOVAMENTE'
+                 PERFORM P008-COLETA-N4
+            END-IF
+           DISPLAY 'NOTAS INSERIDAS COM SUCESSO'
+           .
+       P008-FIM.
+
+      *>************************************************************************
+      *> A media ponderada e calculada por PROGM2P (WEIGHTTB.cpy), para que
+      *> a entrada interativa e o lote usem sempre a mesma conta.
+      *>************************************************************************
+       P200-RESULTADO.
+           SET PRM-MODO-NOVO TO TRUE
+           MOVE WS-OPERADOR   TO PRM-OPERADOR
+           MOVE WS-NOME       TO PRM-NOME
+           MOVE WS-MATRICULA  TO PRM-MATRICULA
+           MOVE WS-MAT        TO PRM-MATERIA
+           MOVE WS-N1         TO PRM-N1
+           MOVE WS-N2         TO PRM-N2
+           MOVE WS-N3         TO PRM-N3
+           MOVE WS-N4         TO PRM-N4
+
+           CALL 'PROGM2P' USING PROCESS-PARMS
+           END-CALL
+
+           IF NOT PRM-OK
+                DISPLAY 'NAO FOI POSSIVEL GRAVAR O RESULTADO - CODIGO '
+                        PRM-RETORNO
+                GO TO P200-FIM
+           END-IF
+
+           MOVE PRM-MD TO WS-MD
+           MOVE PRM-MD TO WS-MD-EDT
+           MOVE PRM-AR TO WS-AR
+
+           DISPLAY ' '
+           DISPLAY '**********RESULTADO DO PROCESSAMENTO***************'
+           DISPLAY 'NOME DO ALUNO:..... 'WS-NOME
+           DISPLAY 'MATRICULA:..........'WS-MATRICULA
+           DISPLAY 'MATERIA:............'WS-MAT
+           DISPLAY 'MEDIA:..............'WS-MD-EDT
+           DISPLAY 'STATUS:.............'WS-AR
+           DISPLAY '***************************************************'
+           DISPLAY ' '
+           .
+
+           PERFORM P201-REPET.
+
+       P201-REPET.
+           DISPLAY 'DESEJA CALCULAR UMA NOVA MEDIA ? '
+           DISPLAY '(1=Sim/2=Nao/3=Corrigir uma nota ja lancada)'
+           ACCEPT WS-ST
+
+           EVALUATE WS-ST
+            WHEN 1
+                 PERFORM P100-TUDO
+            WHEN 2
+                 DISPLAY 'ATE A PROXIMA'
+                 PERFORM P000-FINALIZA
+            WHEN 3
+                 PERFORM P210-MANUTENCAO THRU P210-FIM
+                 PERFORM P201-REPET
+            WHEN OTHER
+                 DISPLAY 'OPCAO INVALIDA'
+                 PERFORM P201-REPET
+           END-EVALUATE
+           .
+       P201-FIM.
+
+
+       P200-FIM.
+
+
+      *>************************************************************************
+      *> Modo de manutencao: localiza um lancamento ja gravado pela chave
+      *> matricula+materia, relanca um unico trimestre e mostra a media
+      *> antes/depois - sem precisar refazer a coleta dos quatro
+      *> trimestres.
+      *>************************************************************************
+       P210-MANUTENCAO.
+           DISPLAY 'INFORME A MATRICULA DO LANCAMENTO A CORRIGIR: '
+           ACCEPT WS-MATRICULA-COR
+           DISPLAY 'INFORME A MATERIA: '
+           ACCEPT WS-MATERIA-COR
+           DISPLAY 'QUAL TRIMESTRE DESEJA CORRIGIR (1 A 4): '
+           ACCEPT WS-TRIM-COR
+           DISPLAY 'INFORME A NOVA NOTA: '
+           PERFORM P211-COLETA-NOTA-COR
+
+           SET PRM-MODO-CORRECAO TO TRUE
+           MOVE WS-OPERADOR    TO PRM-OPERADOR
+           MOVE WS-MATRICULA-COR TO PRM-MATRICULA
+           MOVE WS-MATERIA-COR   TO PRM-MATERIA
+           MOVE WS-TRIM-COR      TO PRM-TRIMESTRE
+           MOVE WS-NOTA-COR      TO PRM-NOTA-NOVA
+
+           CALL 'PROGM2P' USING PROCESS-PARMS
+           END-CALL
+
+           IF NOT PRM-OK
+                DISPLAY 'NAO FOI POSSIVEL CORRIGIR - CODIGO '
+                   PRM-RETORNO
+                GO TO P210-FIM
+           END-IF
+
+           MOVE PRM-MD-ANTES TO WS-MD-ANTES-EDT
+           MOVE PRM-MD       TO WS-MD-EDT
+
+           DISPLAY ' '
+           DISPLAY '**********CORRECAO APLICADA*******************'
+           DISPLAY 'MATRICULA:..........'WS-MATRICULA-COR
+           DISPLAY 'MATERIA:............'WS-MATERIA-COR
+           DISPLAY 'MEDIA ANTES:........'WS-MD-ANTES-EDT
+           DISPLAY 'MEDIA DEPOIS:.......'WS-MD-EDT
+           DISPLAY 'STATUS:.............'PRM-AR
+           DISPLAY '**************************************************'
+           DISPLAY ' '
+           .
+       P210-FIM.
+
+
+      *>************************************************************************
+      *> Mesma faixa 0-10 exigida das notas digitadas em P005-P008, agora
+      *> tambem para a nova nota informada na manutencao.
+      *>************************************************************************
+       P211-COLETA-NOTA-COR.
+            ACCEPT WS-NOTA-COR
+            IF WS-NOTA-COR NOT> 0 OR > 10
+                 DISPLAY 'NOTA INVALIDA - TENTE NOVAMENTE'
+                 PERFORM P211-COLETA-NOTA-COR
+            END-IF
+            .
+       P211-FIM.
+
+
+       P300-RESET.
+           INITIALIZE WS-NOTAS WS-TEXT WS-STATUS.
+           DISPLAY '***************************************************'
+           .
+       P300-FIM.
+
+
+
+       P000-FINALIZA.
+           SET PRM-MODO-ENCERRA TO TRUE
+           CALL 'PROGM2P' USING PROCESS-PARMS
+           END-CALL
+           STOP RUN.
+       END PROGRAM PROGM2.
