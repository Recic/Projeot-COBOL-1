@@ -0,0 +1,115 @@
+      **************************************************************************
+      * Author: Renan Cicero
+      * Date: 09/08/2026
+      * Purpose: Desafio Modulo 2 - Extrato CSV para o Portal de Notas
+      *
+      * Modification History
+      * ---------------------------------------------------------------------
+      * 09/08/2026  RC  Le o arquivo mestre ALUNO-MASTER e gera um extrato
+      *                 CSV (matricula, materia, as 4 notas de trimestre,
+      *                 media, status) para upload no portal de notas
+      *                 online da escola - antes disso os resultados so
+      *                 existiam no mestre ou nos relatorios impressos.
+      **************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGM4.
+
+      **************************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNO-MASTER
+               ASSIGN TO 'ALUNOMST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ALU-CHAVE
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT PORTAL-EXPORT
+               ASSIGN TO 'PORTALCV'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-STATUS.
+
+      **************************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNO-MASTER.
+           COPY ALUNOREC.
+
+       FD  PORTAL-EXPORT.
+       01  EXP-REGISTRO             PIC X(80).
+
+      **************************************************************************
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS         PIC X(02) VALUE '00'.
+       01  WS-EXPORT-STATUS         PIC X(02) VALUE '00'.
+
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88 WS-FIM-ARQUIVO            VALUE 'S'.
+
+       01  WS-TOTAL-EXPORTADO       PIC 9(06) COMP VALUE 0.
+
+       COPY EXPOREC.
+
+      **************************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM P100-ABRIR.
+           PERFORM P200-EXPORTA-REGISTRO
+                   UNTIL WS-FIM-ARQUIVO.
+           PERFORM P900-ENCERRA.
+      *>************************************************************************
+       P100-ABRIR.
+           OPEN INPUT ALUNO-MASTER
+           IF WS-MASTER-STATUS NOT = '00'
+                DISPLAY 'NAO FOI POSSIVEL ABRIR O ARQUIVO MESTRE'
+                STOP RUN
+           END-IF
+
+           OPEN OUTPUT PORTAL-EXPORT
+
+           PERFORM P110-LER-MASTER
+           .
+       P100-FIM.
+
+
+       P110-LER-MASTER.
+           READ ALUNO-MASTER NEXT RECORD
+                AT END
+                     MOVE 'S' TO WS-EOF-SW
+           END-READ
+           .
+       P110-FIM.
+
+
+      *>************************************************************************
+      *> Uma linha CSV por aluno/materia do mestre, no formato combinado
+      *> com o portal de notas online (EXPOREC.cpy).
+      *>************************************************************************
+       P200-EXPORTA-REGISTRO.
+           MOVE ALU-MATRICULA TO EXP-MATRICULA
+           MOVE ALU-MATERIA   TO EXP-MATERIA
+           MOVE ALU-N1        TO EXP-N1
+           MOVE ALU-N2        TO EXP-N2
+           MOVE ALU-N3        TO EXP-N3
+           MOVE ALU-N4        TO EXP-N4
+           MOVE ALU-MD        TO EXP-MEDIA
+           MOVE ALU-AR        TO EXP-STATUS
+
+           WRITE EXP-REGISTRO FROM EXP-LINHA
+           ADD 1 TO WS-TOTAL-EXPORTADO
+
+           PERFORM P110-LER-MASTER
+           .
+       P200-FIM.
+
+
+       P900-ENCERRA.
+           CLOSE ALUNO-MASTER PORTAL-EXPORT
+           DISPLAY 'REGISTROS EXPORTADOS PARA O PORTAL: '
+              WS-TOTAL-EXPORTADO
+           STOP RUN
+           .
+       P900-FIM.
+
+       END PROGRAM PROGM4.
