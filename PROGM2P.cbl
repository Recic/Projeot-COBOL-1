@@ -0,0 +1,467 @@
+      **************************************************************************
+      * Author: Renan Cicero
+      * Date: 12/02/2023
+      * Purpose: Desafio Modulo 2
+      *
+      * Modification History
+      * ---------------------------------------------------------------------
+      * 09/08/2026  RC  Rotina comum de gravacao de resultados, chamada via
+      *                 CALL por PROGM2, para que o resultado de cada aluno/
+      *                 materia fique gravado no arquivo mestre ALUNO-MASTER
+      *                 em vez de so aparecer na tela e se perder.
+      * 09/08/2026  RC  O calculo da media passa a ser feito aqui, de forma
+      *                 ponderada (WEIGHTTB.cpy - o 4 trimestre pesa mais) e
+      *                 com arredondamento, em vez de confiar na media que
+      *                 cada chamador calculava por conta propria.
+      * 09/08/2026  RC  Passa a validar nome, matricula e materia antes de
+      *                 calcular a media (SUBJTAB.cpy), para que lancamentos
+      *                 vindos do lote tambem sejam pegos e nao so os
+      *                 digitados na tela.
+      * 09/08/2026  RC  Todo lancamento gravado passa a ser registrado no
+      *                 TRANSACTION-LOG (LOGREC.cpy) com data, hora,
+      *                 operador e as notas digitadas, para auditoria em
+      *                 caso de nota contestada.
+      * 09/08/2026  RC  Novo modo de consulta (PRM-MODO-CONSULTA), usado
+      *                 pelo lote para saber se uma matricula+materia do
+      *                 roster ja foi gravada antes de reprocessar.
+      * 09/08/2026  RC  Cada lancamento gravado passa a atualizar tambem o
+      *                 historico escolar do aluno (STUDENT-TRANSCRIPT,
+      *                 TRANREC.cpy), acumulando uma entrada por materia e
+      *                 recalculando a media geral do ano.
+      * 09/08/2026  RC  Novo modo de correcao (PRM-MODO-CORRECAO), usado
+      *                 pela manutencao de PROGM2 para relancar um unico
+      *                 trimestre de um lancamento existente e registrar
+      *                 a media antes/depois no TRANSACTION-LOG.
+      * 09/08/2026  RC  Corrigido P210-VALIDA-ENTRADA: o teste NOT
+      *                 NUMERIC direto em PRM-MATRICULA (PIC X) reprovava
+      *                 qualquer matricula com menos de 12 digitos, por
+      *                 causa do espaco em branco deixado pelo campo
+      *                 alfanumerico - agora testa FUNCTION TRIM
+      *                 (PRM-MATRICULA). Afetava tanto PROGM2 quanto o
+      *                 lote (PROGM2B), que compartilham esta rotina.
+      **************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGM2P.
+
+      **************************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNO-MASTER
+               ASSIGN TO 'ALUNOMST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ALU-CHAVE
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT TRANSACTION-LOG
+               ASSIGN TO 'TRANSLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT STUDENT-TRANSCRIPT
+               ASSIGN TO 'TRANSCPT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRAN-MATRICULA
+               FILE STATUS IS WS-TRAN-STATUS.
+
+      **************************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNO-MASTER.
+           COPY ALUNOREC.
+
+       FD  TRANSACTION-LOG.
+           COPY LOGREC.
+
+       FD  STUDENT-TRANSCRIPT
+           RECORD IS VARYING IN SIZE FROM 75 TO 361 CHARACTERS
+               DEPENDING ON TRAN-QTDE-MATERIAS.
+           COPY TRANREC.
+
+      **************************************************************************
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS         PIC X(02) VALUE '00'.
+       01  WS-LOG-STATUS            PIC X(02) VALUE '00'.
+       01  WS-TRAN-STATUS           PIC X(02) VALUE '00'.
+
+       01  WS-ARQUIVOS-SW           PIC X(01) VALUE 'N'.
+           88 WS-ARQUIVOS-ABERTOS       VALUE 'S'.
+
+       01  WS-ACHOU-SW              PIC X(01) VALUE 'N'.
+           88 WS-ACHOU                  VALUE 'S'.
+
+       01  WS-TRAN-NOVO-SW          PIC X(01) VALUE 'N'.
+           88 WS-TRAN-NOVO               VALUE 'S'.
+
+       01  WS-TRAN-SOMA             PIC 9(03)V9(02) COMP VALUE 0.
+
+       01  WS-IDX                   PIC 9(02) COMP VALUE 0.
+
+           COPY WEIGHTTB.
+           COPY SUBJTAB.
+
+      **************************************************************************
+       LINKAGE SECTION.
+           COPY PROCPARM.
+
+      **************************************************************************
+       PROCEDURE DIVISION USING PROCESS-PARMS.
+
+       P100-PROCESSA.
+           IF NOT WS-ARQUIVOS-ABERTOS
+                PERFORM P050-ABRIR-ARQUIVOS
+           END-IF
+
+           MOVE 0 TO PRM-RETORNO
+
+           EVALUATE TRUE
+                WHEN PRM-MODO-NOVO
+                     PERFORM P200-NOVO THRU P200-FIM
+                WHEN PRM-MODO-CONSULTA
+                     PERFORM P240-CONSULTA
+                WHEN PRM-MODO-CORRECAO
+                     PERFORM P270-CORRIGE THRU P270-FIM
+                WHEN PRM-MODO-ENCERRA
+                     PERFORM P900-ENCERRAR-ARQUIVOS
+                WHEN OTHER
+                     MOVE 9 TO PRM-RETORNO
+           END-EVALUATE
+           .
+       P100-FIM.
+           GOBACK.
+
+
+      *>************************************************************************
+      *> Abre o mestre na primeira chamada do CALL. Se ainda nao existir
+      *> (primeira execucao), e criado.
+      *>************************************************************************
+       P050-ABRIR-ARQUIVOS.
+           OPEN I-O ALUNO-MASTER
+           IF WS-MASTER-STATUS = '35'
+                OPEN OUTPUT ALUNO-MASTER
+                CLOSE ALUNO-MASTER
+                OPEN I-O ALUNO-MASTER
+           END-IF
+
+           OPEN EXTEND TRANSACTION-LOG
+           IF WS-LOG-STATUS = '35'
+                OPEN OUTPUT TRANSACTION-LOG
+           END-IF
+
+           OPEN I-O STUDENT-TRANSCRIPT
+           IF WS-TRAN-STATUS = '35'
+                OPEN OUTPUT STUDENT-TRANSCRIPT
+                CLOSE STUDENT-TRANSCRIPT
+                OPEN I-O STUDENT-TRANSCRIPT
+           END-IF
+
+           MOVE 'S' TO WS-ARQUIVOS-SW
+           .
+       P050-FIM.
+
+
+      *>************************************************************************
+      *> Lancamento novo: valida os dados recebidos, calcula a media
+      *> ponderada a partir das notas dos quatro trimestres e grava o
+      *> resultado no arquivo mestre, pela chave matricula+materia.
+      *>************************************************************************
+       P200-NOVO.
+           PERFORM P210-VALIDA-ENTRADA THRU P210-FIM
+           IF NOT PRM-OK
+                GO TO P200-FIM
+           END-IF
+
+           PERFORM P220-CALCULA-MEDIA
+
+           MOVE PRM-MATRICULA TO ALU-MATRICULA
+           MOVE PRM-MATERIA   TO ALU-MATERIA
+           MOVE PRM-NOME      TO ALU-NOME
+           MOVE PRM-N1        TO ALU-N1
+           MOVE PRM-N2        TO ALU-N2
+           MOVE PRM-N3        TO ALU-N3
+           MOVE PRM-N4        TO ALU-N4
+           MOVE PRM-MD        TO ALU-MD
+           MOVE PRM-AR        TO ALU-AR
+
+           WRITE ALUNO-REC
+                INVALID KEY
+                     REWRITE ALUNO-REC
+                     INVALID KEY
+                          MOVE 9 TO PRM-RETORNO
+                     END-REWRITE
+           END-WRITE
+
+           IF PRM-OK
+                PERFORM P230-GRAVA-LOG
+                PERFORM P250-ATUALIZA-TRANSCRICAO
+           END-IF
+           .
+       P200-FIM.
+
+
+      *>************************************************************************
+      *> Registra no arquivo de auditoria quem digitou o lancamento, quando,
+      *> e as notas brutas/media calculada - para reconstruir o lancamento
+      *> caso a nota seja contestada depois.
+      *>************************************************************************
+       P230-GRAVA-LOG.
+           ACCEPT LOG-DATA FROM DATE YYYYMMDD
+           ACCEPT LOG-HORA FROM TIME
+
+           MOVE PRM-OPERADOR  TO LOG-OPERADOR
+           MOVE 'LANCAMENTO'  TO LOG-ACAO
+           MOVE PRM-MATRICULA TO LOG-MATRICULA
+           MOVE PRM-MATERIA   TO LOG-MATERIA
+           MOVE PRM-N1        TO LOG-N1
+           MOVE PRM-N2        TO LOG-N2
+           MOVE PRM-N3        TO LOG-N3
+           MOVE PRM-N4        TO LOG-N4
+           MOVE 0             TO LOG-MD-ANTES
+           MOVE PRM-MD        TO LOG-MD-DEPOIS
+
+           WRITE LOG-REC
+           .
+       P230-FIM.
+
+
+      *>************************************************************************
+      *> Mesma validacao exigida na entrada interativa (PROGM2), repetida
+      *> aqui para que os lancamentos vindos do lote (PROGM2B) tambem
+      *> passem por ela - nome preenchido e nao numerico, matricula
+      *> numerica e preenchida, materia dentro da tabela da secretaria
+      *> (SUBJTAB.cpy).
+      *>************************************************************************
+       P210-VALIDA-ENTRADA.
+           IF PRM-NOME = SPACE OR
+              FUNCTION TRIM(PRM-NOME) IS NUMERIC
+                SET PRM-NOME-INVALIDO TO TRUE
+                GO TO P210-FIM
+           END-IF
+
+           IF PRM-MATRICULA = SPACE OR
+              FUNCTION TRIM(PRM-MATRICULA) IS NOT NUMERIC
+                SET PRM-MATRICULA-INVALIDA TO TRUE
+                GO TO P210-FIM
+           END-IF
+
+           MOVE 'N' TO WS-ACHOU-SW
+           PERFORM P211-VERIFICA-MATERIA
+                   VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+
+           IF NOT WS-ACHOU
+                SET PRM-MATERIA-INVALIDA TO TRUE
+           END-IF
+           .
+       P210-FIM.
+
+
+       P211-VERIFICA-MATERIA.
+           IF PRM-MATERIA = TBL-MATERIA-ITEM (WS-IDX)
+                MOVE 'S' TO WS-ACHOU-SW
+           END-IF
+           .
+       P211-FIM.
+
+
+      *>************************************************************************
+      *> Media ponderada: o quarto trimestre pesa mais que os demais
+      *> (WEIGHTTB.cpy). ROUNDED para nao penalizar o aluno no corte de
+      *> WGT-MEDIA-MINIMA (ex.: 6,9 nao deve ser truncado para 6).
+      *>************************************************************************
+       P220-CALCULA-MEDIA.
+           COMPUTE PRM-MD ROUNDED =
+                   (PRM-N1 * WGT-N1) + (PRM-N2 * WGT-N2) +
+                   (PRM-N3 * WGT-N3) + (PRM-N4 * WGT-N4)
+
+           IF PRM-MD LESS WGT-MEDIA-MINIMA
+                MOVE 'REPROVADO' TO PRM-AR
+           ELSE
+                MOVE 'APROVADO' TO PRM-AR
+           END-IF
+           .
+       P220-FIM.
+
+
+      *>************************************************************************
+      *> Consulta se ja existe um lancamento gravado para a chave
+      *> matricula+materia, sem alterar o mestre - usada pelo lote
+      *> (PROGM2B) para pular registros do roster ja processados numa
+      *> execucao anterior, em vez de regravar por cima.
+      *>************************************************************************
+       P240-CONSULTA.
+           MOVE PRM-MATRICULA TO ALU-MATRICULA
+           MOVE PRM-MATERIA   TO ALU-MATERIA
+
+           READ ALUNO-MASTER
+                INVALID KEY
+                     SET PRM-NAO-ENCONTRADO TO TRUE
+           END-READ
+           .
+       P240-FIM.
+
+
+      *>************************************************************************
+      *> Acumula o resultado desta materia no historico escolar do aluno
+      *> (STUDENT-TRANSCRIPT) e recalcula a media geral do ano. Se a
+      *> materia ja constava do historico (lancamento refeito), atualiza
+      *> a entrada existente em vez de duplicar.
+      *>************************************************************************
+       P250-ATUALIZA-TRANSCRICAO.
+           MOVE PRM-MATRICULA TO TRAN-MATRICULA
+           MOVE 'N' TO WS-TRAN-NOVO-SW
+
+           READ STUDENT-TRANSCRIPT
+                INVALID KEY
+                     MOVE 'S' TO WS-TRAN-NOVO-SW
+                     MOVE 0   TO TRAN-QTDE-MATERIAS
+                     MOVE PRM-NOME TO TRAN-NOME
+           END-READ
+
+           MOVE 'N' TO WS-ACHOU-SW
+           IF TRAN-QTDE-MATERIAS > 0
+                PERFORM P251-VERIFICA-MATERIA-TRAN
+                        VARYING WS-IDX FROM 1 BY 1
+                        UNTIL WS-IDX > TRAN-QTDE-MATERIAS
+           END-IF
+
+           IF NOT WS-ACHOU AND TRAN-QTDE-MATERIAS < 12
+                ADD 1 TO TRAN-QTDE-MATERIAS
+                MOVE PRM-MATERIA TO TRAN-MATERIA (TRAN-QTDE-MATERIAS)
+                MOVE PRM-MD      TO TRAN-MEDIA (TRAN-QTDE-MATERIAS)
+                MOVE PRM-AR      TO TRAN-STATUS (TRAN-QTDE-MATERIAS)
+           END-IF
+
+           PERFORM P260-CALCULA-MEDIA-GERAL
+
+           IF WS-TRAN-NOVO
+                WRITE TRAN-REC
+           ELSE
+                REWRITE TRAN-REC
+           END-IF
+           .
+       P250-FIM.
+
+
+       P251-VERIFICA-MATERIA-TRAN.
+           IF TRAN-MATERIA (WS-IDX) = PRM-MATERIA
+                MOVE PRM-MD TO TRAN-MEDIA (WS-IDX)
+                MOVE PRM-AR TO TRAN-STATUS (WS-IDX)
+                MOVE 'S' TO WS-ACHOU-SW
+           END-IF
+           .
+       P251-FIM.
+
+
+      *>************************************************************************
+      *> Media geral do ano: media simples das materias ja lancadas no
+      *> historico. Somada em WS-TRAN-SOMA por um PERFORM proprio, em vez
+      *> de FUNCTION SUM, porque a faixa de materias e variavel.
+      *>************************************************************************
+       P260-CALCULA-MEDIA-GERAL.
+           MOVE 0 TO WS-TRAN-SOMA
+           PERFORM P261-ACUMULA-MEDIA
+                   VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > TRAN-QTDE-MATERIAS
+
+           DIVIDE WS-TRAN-SOMA BY TRAN-QTDE-MATERIAS
+                GIVING TRAN-MEDIA-GERAL ROUNDED
+           .
+       P260-FIM.
+
+
+       P261-ACUMULA-MEDIA.
+           ADD TRAN-MEDIA (WS-IDX) TO WS-TRAN-SOMA
+           .
+       P261-FIM.
+
+
+      *>************************************************************************
+      *> Modo de manutencao (PROGM2, opcao 3): relanca um unico trimestre
+      *> de um lancamento ja existente, recalcula a media/status e grava
+      *> no log o valor antes/depois, sem passar por toda a coleta de
+      *> novo.
+      *>************************************************************************
+       P270-CORRIGE.
+           MOVE PRM-MATRICULA TO ALU-MATRICULA
+           MOVE PRM-MATERIA   TO ALU-MATERIA
+
+           READ ALUNO-MASTER
+                INVALID KEY
+                     SET PRM-NAO-ENCONTRADO TO TRUE
+                     GO TO P270-FIM
+           END-READ
+
+           MOVE ALU-MD TO PRM-MD-ANTES
+
+           EVALUATE TRUE
+                WHEN PRM-TRIM-1
+                     MOVE PRM-NOTA-NOVA TO ALU-N1
+                WHEN PRM-TRIM-2
+                     MOVE PRM-NOTA-NOVA TO ALU-N2
+                WHEN PRM-TRIM-3
+                     MOVE PRM-NOTA-NOVA TO ALU-N3
+                WHEN PRM-TRIM-4
+                     MOVE PRM-NOTA-NOVA TO ALU-N4
+                WHEN OTHER
+                     SET PRM-TRIMESTRE-INVALIDO TO TRUE
+                     GO TO P270-FIM
+           END-EVALUATE
+
+           MOVE ALU-N1 TO PRM-N1
+           MOVE ALU-N2 TO PRM-N2
+           MOVE ALU-N3 TO PRM-N3
+           MOVE ALU-N4 TO PRM-N4
+
+           PERFORM P220-CALCULA-MEDIA
+
+           MOVE PRM-MD TO ALU-MD
+           MOVE PRM-AR TO ALU-AR
+
+           REWRITE ALUNO-REC
+                INVALID KEY
+                     MOVE 9 TO PRM-RETORNO
+           END-REWRITE
+
+           IF PRM-OK
+                PERFORM P231-GRAVA-LOG-CORRECAO
+                PERFORM P250-ATUALIZA-TRANSCRICAO
+           END-IF
+           .
+       P270-FIM.
+
+
+      *>************************************************************************
+      *> Mesmo formato do log de lancamento (P230), mas com a acao
+      *> CORRECAO e a media antes/depois do ajuste.
+      *>************************************************************************
+       P231-GRAVA-LOG-CORRECAO.
+           ACCEPT LOG-DATA FROM DATE YYYYMMDD
+           ACCEPT LOG-HORA FROM TIME
+
+           MOVE PRM-OPERADOR  TO LOG-OPERADOR
+           MOVE 'CORRECAO'    TO LOG-ACAO
+           MOVE PRM-MATRICULA TO LOG-MATRICULA
+           MOVE PRM-MATERIA   TO LOG-MATERIA
+           MOVE PRM-N1        TO LOG-N1
+           MOVE PRM-N2        TO LOG-N2
+           MOVE PRM-N3        TO LOG-N3
+           MOVE PRM-N4        TO LOG-N4
+           MOVE PRM-MD-ANTES  TO LOG-MD-ANTES
+           MOVE PRM-MD        TO LOG-MD-DEPOIS
+
+           WRITE LOG-REC
+           .
+       P231-FIM.
+
+
+       P900-ENCERRAR-ARQUIVOS.
+           IF WS-ARQUIVOS-ABERTOS
+                CLOSE ALUNO-MASTER TRANSACTION-LOG STUDENT-TRANSCRIPT
+                MOVE 'N' TO WS-ARQUIVOS-SW
+           END-IF
+           .
+       P900-FIM.
+
+       END PROGRAM PROGM2P.
