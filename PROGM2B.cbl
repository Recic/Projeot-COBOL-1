@@ -0,0 +1,337 @@
+      **************************************************************************
+      * Author: Renan Cicero
+      * Date: 09/08/2026
+      * Purpose: Desafio Modulo 2 - Lote
+      *
+      * Modification History
+      * ---------------------------------------------------------------------
+      * 09/08/2026  RC  Entrada em lote: le um arquivo de roster (aluno,
+      *                 matricula, materia e as quatro notas) e grava cada
+      *                 linha no mestre via PROGM2P, sem depender de ACCEPT
+      *                 no terminal - para processar uma turma inteira de
+      *                 uma vez.
+      * 09/08/2026  RC  O calculo da media ponderada passou a ser feito em
+      *                 PROGM2P, entao o lote so le e envia as notas.
+      * 09/08/2026  RC  Passa a perguntar o ID do operador uma vez no
+      *                 inicio do lote, repassado a PROGM2P para registro
+      *                 no TRANSACTION-LOG de cada linha do roster.
+      * 09/08/2026  RC  Suporte a checkpoint/restart (CKPTREC.cpy): grava
+      *                 periodicamente a ultima matricula/materia
+      *                 processada e, na proxima execucao, oferece retomar
+      *                 dali em vez de reprocessar o roster inteiro; cada
+      *                 linha tambem e checada no mestre (PRM-MODO-
+      *                 CONSULTA) antes de gravar, para nao duplicar um
+      *                 lancamento que ja existe.
+      **************************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGM2B.
+
+      **************************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE
+               ASSIGN TO 'ROSTER'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'CKPTFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+      **************************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-FILE.
+           COPY ROSTREC.
+
+       FD  CHECKPOINT-FILE.
+           COPY CKPTREC.
+
+      **************************************************************************
+       WORKING-STORAGE SECTION.
+       01  WS-ROSTER-STATUS         PIC X(02) VALUE '00'.
+
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88 WS-FIM-ARQUIVO            VALUE 'S'.
+
+       01  WS-QTDE-LIDA             PIC 9(06) VALUE 0.
+       01  WS-QTDE-GRAVADA          PIC 9(06) VALUE 0.
+
+       01  WS-OPERADOR              PIC X(08) VALUE SPACE.
+
+       01  WS-CKPT-STATUS           PIC X(02) VALUE '00'.
+
+       01  WS-CKPT-EOF-SW           PIC X(01) VALUE 'N'.
+           88 WS-CKPT-FIM               VALUE 'S'.
+
+       01  WS-CKPT-ACHOU-SW         PIC X(01) VALUE 'N'.
+           88 WS-CKPT-ACHOU             VALUE 'S'.
+
+       01  WS-RETOMAR-SW            PIC X(01) VALUE 'N'.
+           88 WS-RETOMAR                VALUE 'S'.
+
+       01  WS-PULANDO-SW            PIC X(01) VALUE 'N'.
+           88 WS-PULANDO                VALUE 'S'.
+
+       01  WS-RESP                  PIC 9 VALUE 0.
+
+       01  WS-CKPT-MATRICULA-SALVA  PIC X(12) VALUE SPACE.
+       01  WS-CKPT-MATERIA-SALVA    PIC X(12) VALUE SPACE.
+
+       01  WS-CKPT-INTERVALO        PIC 9(02) COMP VALUE 10.
+       01  WS-CKPT-CONTADOR         PIC 9(02) COMP VALUE 0.
+
+       01  WS-CKPT-ABERTO-SW        PIC X(01) VALUE 'N'.
+           88 WS-CKPT-ABERTO            VALUE 'S'.
+
+       01  WS-ULT-MATRICULA-OK      PIC X(12) VALUE SPACE.
+       01  WS-ULT-MATERIA-OK        PIC X(12) VALUE SPACE.
+
+           COPY PROCPARM.
+
+      **************************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM P100-ABRIR.
+           PERFORM P200-PROCESSA-LOTE THRU P200-FIM
+                   UNTIL WS-FIM-ARQUIVO.
+           PERFORM P900-ENCERRA.
+      *>************************************************************************
+       P100-ABRIR.
+           DISPLAY 'INFORME O ID DO OPERADOR: '
+           ACCEPT WS-OPERADOR
+
+           PERFORM P101-LER-CHECKPOINT-ANTERIOR
+
+           OPEN INPUT ROSTER-FILE
+           IF WS-ROSTER-STATUS NOT = '00'
+                DISPLAY 'NAO FOI POSSIVEL ABRIR O ARQUIVO DE ROSTER'
+                STOP RUN
+           END-IF
+
+           PERFORM P110-LER-ROSTER
+           .
+       P100-FIM.
+
+
+      *>************************************************************************
+      *> Se existir um checkpoint de uma execucao anterior, pergunta se
+      *> deve retomar dali em vez de reprocessar o roster inteiro desde
+      *> o comeco.
+      *>************************************************************************
+       P101-LER-CHECKPOINT-ANTERIOR.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+                PERFORM P102-LER-CHECKPOINT UNTIL WS-CKPT-FIM
+                CLOSE CHECKPOINT-FILE
+           END-IF
+
+           IF WS-CKPT-ACHOU
+                MOVE CKPT-MATRICULA TO WS-CKPT-MATRICULA-SALVA
+                MOVE CKPT-MATERIA   TO WS-CKPT-MATERIA-SALVA
+                DISPLAY 'CHECKPOINT ENCONTRADO - ULTIMA MAT/MATERIA: '
+                DISPLAY WS-CKPT-MATRICULA-SALVA ' / '
+                        WS-CKPT-MATERIA-SALVA
+                DISPLAY 'RETOMAR A PARTIR DO CHECKPOINT? (1=SIM/2=NAO)'
+                ACCEPT WS-RESP
+                IF WS-RESP = 1
+                     MOVE 'S' TO WS-RETOMAR-SW
+                     MOVE 'S' TO WS-PULANDO-SW
+                END-IF
+           END-IF
+           .
+       P101-FIM.
+
+
+       P102-LER-CHECKPOINT.
+           READ CHECKPOINT-FILE
+                AT END
+                     MOVE 'S' TO WS-CKPT-EOF-SW
+           END-READ
+           IF NOT WS-CKPT-FIM
+                MOVE 'S' TO WS-CKPT-ACHOU-SW
+           END-IF
+           .
+       P102-FIM.
+
+
+      *>************************************************************************
+      *> So trunca o CHECKPOINT-FILE no primeiro checkpoint realmente
+      *> gravado nesta execucao - abrir para OUTPUT logo no inicio (antes
+      *> de qualquer novo checkpoint existir) apagaria o checkpoint da
+      *> execucao anterior se o programa caisse de novo antes de gravar
+      *> o primeiro.
+      *>************************************************************************
+       P103-ABRIR-CKPT-GRAVACAO.
+           IF NOT WS-CKPT-ABERTO
+                OPEN OUTPUT CHECKPOINT-FILE
+                MOVE 'S' TO WS-CKPT-ABERTO-SW
+           END-IF
+           .
+       P103-FIM.
+
+
+       P110-LER-ROSTER.
+           READ ROSTER-FILE
+                AT END
+                     MOVE 'S' TO WS-EOF-SW
+           END-READ
+           IF NOT WS-FIM-ARQUIVO
+                ADD 1 TO WS-QTDE-LIDA
+           END-IF
+           .
+       P110-FIM.
+
+
+      *>************************************************************************
+      *> A matricula+materia do checkpoint nao apareceu em nenhuma linha
+      *> do roster (roster trocado/reordenado entre execucoes, ou um
+      *> CKPTFILE de outro roster). Em vez de terminar o lote em branco
+      *> como se tivesse retomado com sucesso, avisa e reabre o roster
+      *> do comeco para processar tudo.
+      *>************************************************************************
+       P111-REINICIAR-ROSTER.
+           DISPLAY 'AVISO: CHECKPOINT NAO ENCONTRADO NO ROSTER ATUAL'
+           DISPLAY 'PROCESSANDO O ROSTER DESDE O INICIO'
+           MOVE 'N' TO WS-PULANDO-SW
+           MOVE 'N' TO WS-RETOMAR-SW
+           MOVE 0   TO WS-QTDE-LIDA
+
+           CLOSE ROSTER-FILE
+           OPEN INPUT ROSTER-FILE
+           MOVE 'N' TO WS-EOF-SW
+
+           PERFORM P110-LER-ROSTER
+           .
+       P111-FIM.
+
+
+      *>************************************************************************
+      *> Enquanto estiver retomando de um checkpoint, so avanca o roster
+      *> ate alcancar a matricula+materia onde a execucao anterior parou,
+      *> sem reprocessar nada antes dela.
+      *>************************************************************************
+       P200-PROCESSA-LOTE.
+           IF WS-PULANDO
+                IF ROS-MATRICULA = WS-CKPT-MATRICULA-SALVA AND
+                   ROS-MATERIA   = WS-CKPT-MATERIA-SALVA
+                     MOVE 'N' TO WS-PULANDO-SW
+                END-IF
+                PERFORM P110-LER-ROSTER
+                IF WS-PULANDO AND WS-FIM-ARQUIVO
+                     PERFORM P111-REINICIAR-ROSTER
+                END-IF
+                GO TO P200-FIM
+           END-IF
+
+           PERFORM P210-JA-PROCESSADO
+
+           IF PRM-OK
+                DISPLAY 'MATRICULA ' ROS-MATRICULA ' MATERIA '
+                        ROS-MATERIA ' JA PROCESSADA - PULANDO'
+           ELSE
+                PERFORM P220-GRAVA-LOTE
+           END-IF
+
+           PERFORM P110-LER-ROSTER
+           .
+       P200-FIM.
+
+
+      *>************************************************************************
+      *> Confere no mestre, via PROGM2P, se esta matricula+materia do
+      *> roster ja foi gravada numa execucao anterior do lote, para nao
+      *> regravar por cima de um lancamento ja feito.
+      *>************************************************************************
+       P210-JA-PROCESSADO.
+           SET PRM-MODO-CONSULTA TO TRUE
+           MOVE ROS-MATRICULA TO PRM-MATRICULA
+           MOVE ROS-MATERIA   TO PRM-MATERIA
+
+           CALL 'PROGM2P' USING PROCESS-PARMS
+           END-CALL
+           .
+       P210-FIM.
+
+
+      *>************************************************************************
+      *> Grava uma linha do roster via PROGM2P (que calcula a media
+      *> ponderada) e registra o checkpoint a cada WS-CKPT-INTERVALO
+      *> lancamentos gravados com sucesso.
+      *>************************************************************************
+       P220-GRAVA-LOTE.
+           SET PRM-MODO-NOVO TO TRUE
+           MOVE WS-OPERADOR   TO PRM-OPERADOR
+           MOVE ROS-NOME      TO PRM-NOME
+           MOVE ROS-MATRICULA TO PRM-MATRICULA
+           MOVE ROS-MATERIA   TO PRM-MATERIA
+           MOVE ROS-N1        TO PRM-N1
+           MOVE ROS-N2        TO PRM-N2
+           MOVE ROS-N3        TO PRM-N3
+           MOVE ROS-N4        TO PRM-N4
+
+           CALL 'PROGM2P' USING PROCESS-PARMS
+           END-CALL
+
+           IF PRM-OK
+                ADD 1 TO WS-QTDE-GRAVADA
+                MOVE ROS-MATRICULA TO WS-ULT-MATRICULA-OK
+                MOVE ROS-MATERIA   TO WS-ULT-MATERIA-OK
+                PERFORM P230-GRAVA-CHECKPOINT
+           ELSE
+                DISPLAY 'ERRO AO GRAVAR MATRICULA ' ROS-MATRICULA
+                        ' MATERIA ' ROS-MATERIA
+                        ' - CODIGO ' PRM-RETORNO
+           END-IF
+           .
+       P220-FIM.
+
+
+      *>************************************************************************
+      *> O checkpoint grava a ultima matricula+materia que foi de fato
+      *> escrita no mestre com sucesso (WS-ULT-MATRICULA-OK/WS-ULT-
+      *> MATERIA-OK), nunca a linha atual do roster - se essa linha
+      *> falhar a validacao, o checkpoint nao deve avancar sobre ela.
+      *>************************************************************************
+       P230-GRAVA-CHECKPOINT.
+           ADD 1 TO WS-CKPT-CONTADOR
+           IF WS-CKPT-CONTADOR >= WS-CKPT-INTERVALO
+                PERFORM P103-ABRIR-CKPT-GRAVACAO
+                MOVE WS-ULT-MATRICULA-OK TO CKPT-MATRICULA
+                MOVE WS-ULT-MATERIA-OK   TO CKPT-MATERIA
+                MOVE WS-QTDE-GRAVADA     TO CKPT-QTDE-PROCESSADA
+                WRITE CKPT-REC
+                MOVE 0 TO WS-CKPT-CONTADOR
+           END-IF
+           .
+       P230-FIM.
+
+
+       P900-ENCERRA.
+           CLOSE ROSTER-FILE
+
+           IF WS-QTDE-GRAVADA > 0
+                PERFORM P103-ABRIR-CKPT-GRAVACAO
+                MOVE WS-ULT-MATRICULA-OK TO CKPT-MATRICULA
+                MOVE WS-ULT-MATERIA-OK   TO CKPT-MATERIA
+                MOVE WS-QTDE-GRAVADA     TO CKPT-QTDE-PROCESSADA
+                WRITE CKPT-REC
+           END-IF
+
+           IF WS-CKPT-ABERTO
+                CLOSE CHECKPOINT-FILE
+           END-IF
+
+           SET PRM-MODO-ENCERRA TO TRUE
+           CALL 'PROGM2P' USING PROCESS-PARMS
+           END-CALL
+
+           DISPLAY 'LOTE CONCLUIDO - LIDOS: ' WS-QTDE-LIDA
+           DISPLAY '                  GRAVADOS: ' WS-QTDE-GRAVADA
+           STOP RUN
+           .
+       P900-FIM.
+
+       END PROGRAM PROGM2B.
